@@ -14,6 +14,26 @@
            select input-file assign to dynamic userFile
            organization is line sequential.
 
+      *> permanent archive copy of the conversion table, named off
+      *> userFile the same way input-file's assign is dynamic
+           select report-file assign to dynamic reportFile
+           organization is line sequential.
+
+      *> optional driver file listing several userFile names to run
+      *> in a single submission
+           select control-file assign to dynamic controlFile
+           organization is line sequential.
+
+      *> restart checkpoint, named off userFile the same way
+           select checkpoint-file assign to dynamic checkpointFile
+           organization is line sequential.
+
+      *> permanent audit log of every run, one line appended per file
+      *> processed
+           select audit-file assign to "AUDITLOG.TXT"
+           organization is line sequential
+           file status is audit-file-status.
+
        data division.
            file section.
            fd input-file.
@@ -21,15 +41,37 @@
                01 input-record.
                    05 num   pic x(25).
 
+           fd report-file.
+               01 report-record   pic x(80).
+
+           fd control-file.
+               01 control-record  pic x(30).
+
+           fd checkpoint-file.
+               01 checkpoint-record pic 9(9).
+
+           fd audit-file.
+               01 audit-record.
+                   02 aud-filename pic x(30).
+                   02 filler       pic x(2)  value spaces.
+                   02 aud-date     pic 9(8).
+                   02 filler       pic x(2)  value spaces.
+                   02 aud-time     pic 9(8).
+                   02 filler       pic x(2)  value spaces.
+                   02 aud-valid    pic z(6)9.
+                   02 filler       pic x(2)  value spaces.
+                   02 aud-error    pic z(6)9.
+
            working-storage section.
-      *> space for reading in the file
+      *> space for reading in the file, sized to match fd input-file's
+      *> 25-byte num field
            01 input-data-record.
-               02 in-r      pic x(15).
-               02 filler    pic x(65).
+               02 in-r      pic x(25).
+               02 filler    pic x(55).
 
       *> space for storing the roman numeral
            01 array-area.
-               02 r         pic x(1) occurs 15 times.
+               02 r         pic x(1) occurs 25 times.
 
       *> title in our output
            01 output-title-line.
@@ -62,24 +104,140 @@
            77 prev          pic s9(4) comp.
            77 d             pic s9(4) comp.
 
+      *> fields used to validate subtractive-notation syntax
+           77 prev-char      pic x       value space.
+           77 rep-count      pic s9(2) comp value zero.
+           77 prev-run-count pic s9(2) comp value zero.
+           77 valid-pair     pic x       value "N".
+
+      *> fields used to validate magnitude order across the whole
+      *> numeral -- catches a stale/consumed digit place reappearing
+      *> later in the string (e.g. "IVI", "VIX", "IXI", "VIV"), which
+      *> is not visible to check-subtractive-rule's single adjacent
+      *> comparison
+           77 char-place     pic 9       value zero.
+           77 group-place    pic 9       value zero.
+           77 group-ascended pic x       value "N".
+           77 group-extended pic x       value "N".
+
+      *> holds an operator's retyped correction for a rejected numeral
+           01 correction    pic x(25)   value spaces.
+
+      *> table used to classify a single roman-numeral character,
+      *> replacing a linear if-else scan against I/V/X/L/C/D/M.
+      *> rc-place is the decimal digit slot the character belongs to
+      *> (I/V=units, X/L=tens, C/D=hundreds, M=thousands), used to
+      *> track magnitude order across the whole numeral
+           01 roman-char-values.
+               02 filler    pic x(6) value "I00010".
+               02 filler    pic x(6) value "V00050".
+               02 filler    pic x(6) value "X00101".
+               02 filler    pic x(6) value "L00501".
+               02 filler    pic x(6) value "C01002".
+               02 filler    pic x(6) value "D05002".
+               02 filler    pic x(6) value "M10003".
+           01 roman-char-table redefines roman-char-values.
+               02 rc-entry  occurs 7 times.
+                   03 rc-char   pic x.
+                   03 rc-value  pic 9(4).
+                   03 rc-place  pic 9.
+
+           77 rc-idx        pic s9(2) comp.
+           77 rc-found      pic x       value "N".
+
+      *> reconciliation counters for the run trailer
+           77 count-valid   pic s9(6) comp value zero.
+           77 count-error   pic s9(6) comp value zero.
+           77 total-v       pic s9(9) comp value zero.
+
+      *> reconciliation trailer displayed after the run
+           01 output-trailer-title.
+               02 filler        pic x(30) value
+               "     RECONCILIATION TOTALS".
+           01 output-trailer-valid.
+               02 filler        pic x(20) value
+               "  ROWS CONVERTED: ".
+               02 out-count-valid pic zzzzz9.
+           01 output-trailer-error.
+               02 filler        pic x(20) value
+               "  ROWS REJECTED:  ".
+               02 out-count-error pic zzzzz9.
+           01 output-trailer-total.
+               02 filler        pic x(20) value
+               "  TOTAL OF V:     ".
+               02 out-total-v   pic z(8)9.
+
       *> error messages when invalid roman numeral is read
            01 output-error-mess.
-               02 filler    pic x       value space.
-               02 out-er-r  pic x(15).
-               02 filler    pic x(24)   value
-               "   ILLEGAL ROMAN NUMERAL". 
+               02 filler     pic x       value space.
+               02 out-er-r   pic x(25).
+               02 filler     pic x(3)    value spaces.
+               02 out-er-msg pic x(21)   value
+               "INVALID INPUT VALUE".
 
            01 output-table-record.
                02 filler    pic x       value space.
-               02 out-r     pic x(15).
+               02 out-r     pic x(25).
                02 filler    pic x(3)    value spaces.
                02 v         pic z(9).
 
       *> variable that the user will write for the name of file
            01 userFile      pic x(30).
 
+      *> permanent archive file name, built from userFile
+           01 reportFile    pic x(30).
+
+      *> optional driver file of userFile names for a multi-file run
+           01 controlFile   pic x(30).
+           77 control-eof-switch pic 9 value 1.
+
+      *> restart/checkpoint support for large input-files
+           01 checkpointFile      pic x(30).
+           77 record-count        pic s9(9) comp value zero.
+           77 skip-to-record      pic s9(9) comp value zero.
+           77 checkpoint-interval pic s9(9) comp value 100.
+
+      *> run date/time stamp for the audit log
+           77 run-date             pic 9(8).
+           77 run-time             pic 9(8).
+           77 audit-file-status    pic x(2).
+
+      *> length check so the ".RPT"/".CKP" suffix always fits inside
+      *> reportFile/checkpointFile's 30 bytes without truncating and
+      *> colliding with userFile itself
+           77 userfile-len         pic s9(4) comp.
+
+      *> conversion mode: R = roman numeral to decimal, D = decimal to roman
+           01 conv-mode     pic x   value "R".
+
+      *> table used to build a roman numeral from a decimal value
+           01 roman-value-values.
+               02 filler    pic x(6) value "1000M ".
+               02 filler    pic x(6) value "0900CM".
+               02 filler    pic x(6) value "0500D ".
+               02 filler    pic x(6) value "0400CD".
+               02 filler    pic x(6) value "0100C ".
+               02 filler    pic x(6) value "0090XC".
+               02 filler    pic x(6) value "0050L ".
+               02 filler    pic x(6) value "0040XL".
+               02 filler    pic x(6) value "0010X ".
+               02 filler    pic x(6) value "0009IX".
+               02 filler    pic x(6) value "0005V ".
+               02 filler    pic x(6) value "0004IV".
+               02 filler    pic x(6) value "0001I ".
+           01 roman-value-table redefines roman-value-values.
+               02 rv-entry  occurs 13 times.
+                   03 rv-value  pic 9(4).
+                   03 rv-symbol pic x(2).
+
+      *> working fields for the decimal-to-roman conversion
+           77 rv-idx           pic s9(2) comp.
+           77 decimal-value    pic s9(4) comp.
+           77 decimal-remain   pic s9(4) comp.
+
       *> roman numeral key
-           01 output-row-1 pic x(28) value "Roman Numeral to Decimal Key".
+           01 output-row-1 pic x(28) value
+               "Roman Numeral to Decimal Key".
            01 output-row-2 pic x(15) value "I = 1".
            01 output-row-3 pic x(15) value "V = 5".
            01 output-row-4 pic x(15) value "X = 10".
@@ -98,87 +256,482 @@
            display output-row-7
            display output-row-8
 
-           display "Enter name of the file containing roman numerals: ".
+           display "Enter conversion mode (R = Roman to Decimal, "
+               "D = Decimal to Roman): ".
+           accept conv-mode.
+           if conv-mode is not equal to "D" and
+               conv-mode is not equal to "d"
+               move "R" to conv-mode
+           else
+               move "D" to conv-mode
+           end-if.
+
+           display "Enter record number to resume from after an "
+               "abend (0 to start from the beginning): ".
+           accept skip-to-record.
+
+           display "Enter name of a control file listing multiple "
+               "input files, or press ENTER to process one file: ".
+           accept controlFile.
+
+      *> a resume record number applies to a single input-file; it
+      *> cannot be honoured across a whole batch of files without
+      *> skipping that many records off the front of every file in
+      *> the batch, so the two features are mutually exclusive
+           if controlFile is not equal to spaces
+               and skip-to-record is not equal to zero
+               display "Resume record number is ignored for a "
+                   "control-file batch run."
+               move zero to skip-to-record
+           end-if.
+
+           if controlFile is equal to spaces
+               display "Enter name of the file containing roman "
+                   "numerals or decimal numbers: "
+               accept userFile
+               perform process-one-file
+           else
+               open input control-file
+               read control-file into userFile
+                   at end move zero to control-eof-switch
+               end-read
+               perform process-one-file
+                   until control-eof-switch is equal to zero
+               close control-file
+           end-if.
+       stop run.
+
+      *> runs the full open/read/close cycle for one userFile entry,
+      *> then reads the next entry off the control file if one is in use
+       process-one-file.
+           move 1 to eof-switch.
+           move zero to count-valid.
+           move zero to count-error.
+           move zero to total-v.
+           move zero to record-count.
+
+      *> the derived name adds 4 bytes (".RPT" / ".CKP") onto a
+      *> 30-byte field, so the trimmed userFile can be at most 26
+      *> bytes or the suffix will not fit
+           compute userfile-len = function length(function
+               trim(userFile)).
+           if userfile-len is greater than 26
+               display "File name too long to derive a report/"
+                   "checkpoint file name from (26-character limit): "
+                   function trim(userFile)
+               stop run
+           end-if.
+
+           string function trim(userFile) delimited by size
+               ".RPT" delimited by size
+               into reportFile
+               on overflow
+                   display "File name too long to derive a report "
+                       "file name from: " function trim(userFile)
+                   stop run
+           end-string.
+
+           string function trim(userFile) delimited by size
+               ".CKP" delimited by size
+               into checkpointFile
+               on overflow
+                   display "File name too long to derive a "
+                       "checkpoint file name from: "
+                       function trim(userFile)
+                   stop run
+           end-string.
 
-           accept userFile.
            display output-underline-1
            display output-title-line
            display output-underline-1
            display output-column-headings
            display output-underline-2
 
-      *> after displaying the headings, open file and read it in
+      *> after displaying the headings, open the files and read the input
            open input input-file.
+           open output report-file.
+
+           write report-record from output-underline-1.
+           write report-record from output-title-line.
+           write report-record from output-underline-1.
+           write report-record from output-column-headings.
+           write report-record from output-underline-2.
+
            read input-file into input-data-record
                at end move zero to eof-switch.
+
+      *> skip records already reported on a previous, aborted run
+           perform until record-count is greater than or equal
+               to skip-to-record or eof-switch is equal to zero
+               add 1 to record-count
+               read input-file into input-data-record
+                   at end move zero to eof-switch
+               end-read
+           end-perform.
+
            perform proc-body
                until eof-switch is equal to zero.
            close input-file.
-       stop run.
-     
+
+           move count-valid to out-count-valid.
+           move count-error to out-count-error.
+           move total-v to out-total-v.
+           display output-trailer-title.
+           display output-trailer-valid.
+           display output-trailer-error.
+           display output-trailer-total.
+
+           close report-file.
+
+           perform write-audit-log.
+
+           if controlFile is not equal to spaces
+               read control-file into userFile
+                   at end move zero to control-eof-switch
+               end-read
+           end-if.
+
+      *> append one line to the permanent audit log recording which
+      *> userFile was processed, when, and how it reconciled
+       write-audit-log.
+           accept run-date from date yyyymmdd.
+           accept run-time from time.
+
+           move spaces to audit-record.
+           move userFile to aud-filename.
+           move run-date to aud-date.
+           move run-time to aud-time.
+           move count-valid to aud-valid.
+           move count-error to aud-error.
+
+      *> open extend on a file that does not exist yet fails, so
+      *> create it once and then reopen it for the append
+           open extend audit-file.
+           if audit-file-status is equal to "35"
+               open output audit-file
+               close audit-file
+               open extend audit-file
+           end-if.
+
+           write audit-record.
+           close audit-file.
+
        proc-body.
+           add 1 to record-count.
+
+           if conv-mode is equal to "D"
+               perform proc-body-decimal
+           else
+               perform proc-body-roman
+           end-if.
+
+           if function mod(record-count, checkpoint-interval)
+               is equal to zero
+               perform write-checkpoint
+           end-if.
+
+      *> record the last record number processed, so a resubmission
+      *> can skip straight past everything already reported
+       write-checkpoint.
+           open output checkpoint-file.
+           move record-count to checkpoint-record.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       proc-body-roman.
+           inspect in-r converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            move in-r to array-area.
            move 1 to n.
 
+      *> array-area only occurs 25 times -- stop the scan at the last
+      *> element instead of running r(n) off the end of the table
+      *> when a record fills all 25 bytes with no trailing space
            perform search-loop
-               until r(n) is equal to space.
+               until r(n) is equal to space or n is greater than
+                   or equal to 25.
 
-           compute n = n - 1.
+           if r(n) is equal to space
+               compute n = n - 1
+           end-if.
 
            perform conv.
 
+      *> give the operator a chance to retype a rejected numeral
+      *> before it is finally counted as an error -- only offered on
+      *> an interactive, single-file run; a control-file batch has no
+      *> operator watching the console to answer the accept
+           if controlFile is equal to spaces
+               perform until switch is equal to 1
+                   move array-area to out-er-r
+                   move "ILLEGAL ROMAN NUMERAL" to out-er-msg
+                   display output-error-mess
+                   display "Retype the numeral to correct it, or press "
+                       "ENTER to reject this record: "
+                   accept correction
+                   if correction is equal to spaces
+                       exit perform
+                   end-if
+                   inspect correction converting
+                       "abcdefghijklmnopqrstuvwxyz" to
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   move correction to array-area
+                   move 1 to n
+                   perform search-loop until r(n) is equal to space
+                       or n is greater than or equal to 25
+                   if r(n) is equal to space
+                       compute n = n - 1
+                   end-if
+                   perform conv
+               end-perform
+           end-if.
+
            if switch is equal to 1 then
-               move sum1 to v 
+               move sum1 to v
                move array-area to out-r
                display output-table-record
-           else continue
+               write report-record from output-table-record
+               add 1 to count-valid
+               add sum1 to total-v
+           else
+               move array-area to out-er-r
+               move "ILLEGAL ROMAN NUMERAL" to out-er-msg
+               display output-error-mess
+               write report-record from output-error-mess
+               add 1 to count-error
            end-if.
            read input-file into input-data-record
                at end move zero to eof-switch
            end-read.
-     
+
+       proc-body-decimal.
+           move spaces to array-area.
+
+      *> decimal-value only holds 4 digits -- reject anything longer
+      *> before the move instead of relying on the dialect's binary
+      *> fields not truncating an oversized value on size error
+           if function trim(in-r) is numeric
+               and function trim(in-r) is not equal to spaces
+               and function length(function trim(in-r)) is less
+                   than 5
+               move function numval(function trim(in-r))
+                   to decimal-value
+           else
+               move zero to decimal-value
+           end-if.
+
+           if decimal-value is less than 1
+               or decimal-value is greater than 3999
+               move 2 to switch
+               move in-r to out-er-r
+               move "INVALID INPUT VALUE" to out-er-msg
+               display output-error-mess
+               write report-record from output-error-mess
+               add 1 to count-error
+           else
+               move 1 to switch
+               perform conv-dec-to-roman
+               move decimal-value to v
+               move array-area to out-r
+               display output-table-record
+               write report-record from output-table-record
+               add 1 to count-valid
+               add decimal-value to total-v
+           end-if.
+
+           read input-file into input-data-record
+               at end move zero to eof-switch
+           end-read.
+
+       conv-dec-to-roman.
+           move zero to n.
+           move decimal-value to decimal-remain.
+
+           perform varying rv-idx from 1 by 1
+               until rv-idx is greater than 13
+               perform until
+                   decimal-remain is less than rv-value(rv-idx)
+                   add 1 to n
+                   move rv-symbol(rv-idx)(1:1) to r(n)
+                   if rv-symbol(rv-idx)(2:1) is not equal to space
+                       add 1 to n
+                       move rv-symbol(rv-idx)(2:1) to r(n)
+                   end-if
+                   subtract rv-value(rv-idx) from decimal-remain
+               end-perform
+           end-perform.
+
        search-loop.
            compute n = n + 1.
      
-       conv. 
+       conv.
            move zero to sum1.
            move 1001 to prev.
+           move space to prev-char.
+           move zero to rep-count.
+           move zero to prev-run-count.
+           move zero to group-place.
+           move "N" to group-ascended.
+           move "N" to group-extended.
            move 1 to switch.
 
-           perform conversion-loop
+      *> a zero-length numeral (a blank record, or an operator
+      *> correction of all spaces) never enters conversion-loop, so
+      *> without this guard it would fall through with switch left at
+      *> its initial "valid" value and a bogus zero-value result row
+           if n is equal to zero
+               move 2 to switch
+           else
+               perform conversion-loop
 
-           varying i from 1 by 1
+               varying i from 1 by 1
 
-           until i is greater than n or 
-               switch is equal to 2.
+               until i is greater than n or
+                   switch is equal to 2
+           end-if.
      
        conversion-loop.
-      *> logic for converting roman numeral to decimal equivalent
-           if r(i) is equal to "I" then
-               move 1 to d
-           else if r(i) is equal to "V"
-               move 5 to d
-           else if r(i) is equal to "X"
-               move 10 to d
-           else if r(i) is equal to "L"
-               move 50 to d
-           else if r(i) is equal to "C"
-               move 100 to d
-           else if r(i) is equal to "D"
-               move 500 to d
-           else if r(i) is equal to "M"
-               move 1000 to d
-      *> not valid so set switch to 2
-           else move 2 to switch
-               move array-area to out-er-r
-               display output-error-mess
+      *> logic for converting roman numeral to decimal equivalent,
+      *> classifying r(i) via a table lookup instead of a linear
+      *> if-else scan
+           move "N" to rc-found.
+           perform varying rc-idx from 1 by 1 until rc-idx is greater
+               than 7
+               if r(i) is equal to rc-char(rc-idx)
+                   move rc-value(rc-idx) to d
+                   move rc-place(rc-idx) to char-place
+                   move "Y" to rc-found
+               end-if
+           end-perform.
+
+      *> not valid so set switch to 2 -- proc-body-roman displays the
+      *> rejection and offers a chance to retype the numeral
+           if rc-found is equal to "N"
+               move 2 to switch
+           end-if.
+
+           if switch is not equal to 2
+               perform check-repeat-rule
            end-if.
 
-           compute sum1 = sum1 + d.
+           if switch is not equal to 2
+               perform check-subtractive-rule
+           end-if.
 
-           if d is greater than prev then
-               compute sum1 = sum1 - 2 * prev
-           else continue
+           if switch is not equal to 2
+               perform check-group-order
            end-if.
 
-           move d to prev.
+           if switch is not equal to 2
+               compute sum1 = sum1 + d
+
+               if d is greater than prev then
+                   compute sum1 = sum1 - 2 * prev
+               else continue
+               end-if
+
+               move r(i) to prev-char
+               move d to prev
+           end-if.
+
+      *> a numeral may not repeat more than 3 times in a row, and
+      *> V, L and D may never repeat at all
+       check-repeat-rule.
+           if r(i) is equal to prev-char
+               add 1 to rep-count
+           else
+               move rep-count to prev-run-count
+               move 1 to rep-count
+           end-if.
+
+           if rep-count is greater than 1 and
+               (r(i) is equal to "V" or r(i) is equal to "L"
+                   or r(i) is equal to "D")
+               move 2 to switch
+           else if rep-count is greater than 3
+               move 2 to switch
+           end-if.
+
+      *> a smaller numeral may only precede a larger one when the pair
+      *> is one of the six legal subtractive combinations
+       check-subtractive-rule.
+           if d is greater than prev and prev is not equal to 1001
+               move "N" to valid-pair
+               if prev-char is equal to "I" and r(i) is equal to "V"
+                   move "Y" to valid-pair
+               end-if
+               if prev-char is equal to "I" and r(i) is equal to "X"
+                   move "Y" to valid-pair
+               end-if
+               if prev-char is equal to "X" and r(i) is equal to "L"
+                   move "Y" to valid-pair
+               end-if
+               if prev-char is equal to "X" and r(i) is equal to "C"
+                   move "Y" to valid-pair
+               end-if
+               if prev-char is equal to "C" and r(i) is equal to "D"
+                   move "Y" to valid-pair
+               end-if
+               if prev-char is equal to "C" and r(i) is equal to "M"
+                   move "Y" to valid-pair
+               end-if
+               if valid-pair is equal to "N"
+                   move 2 to switch
+               end-if
+
+      *> the smaller numeral immediately before the ascend may not
+      *> itself have repeated (e.g. "IIV", "XXL" are not legal)
+               if prev-run-count is greater than 1
+                   move 2 to switch
+               end-if
+           end-if.
+
+      *> an ascend/subtractive pair belongs to the decimal digit
+      *> "group" fixed by its smaller (first) member's place -- I/V
+      *> are the units group, X/L the tens group, C/D the hundreds
+      *> group, M is thousands on its own. A later character may
+      *> continue that same group once, either by repeating (III) or
+      *> by dropping to the group's own smaller member to build a
+      *> VI/VII/VIII-style value, but it may never re-ascend after
+      *> that, and any following group must occupy a strictly lower
+      *> place than the current one. This rejects a stale digit place
+      *> reappearing later in the numeral (e.g. "IVI", "VIX", "IXI",
+      *> "VIV") that check-subtractive-rule's single adjacent
+      *> comparison cannot see.
+       check-group-order.
+           if prev is equal to 1001
+               move char-place to group-place
+               move "N" to group-ascended
+               move "N" to group-extended
+           end-if.
+
+           if prev is not equal to 1001 and d is greater than prev
+               if group-ascended is equal to "Y"
+                   or group-extended is equal to "Y"
+                   move 2 to switch
+               else
+                   move "Y" to group-ascended
+               end-if
+           end-if.
+
+           if prev is not equal to 1001 and d is less than prev
+               if char-place is equal to group-place
+                   and group-ascended is equal to "N"
+                   move "Y" to group-extended
+               else
+                   if char-place is less than group-place
+                       move char-place to group-place
+                       move "N" to group-ascended
+                       move "N" to group-extended
+                   else
+                       move 2 to switch
+                   end-if
+               end-if
+           end-if.
+
+           if prev is not equal to 1001 and d is equal to prev
+               if group-ascended is equal to "Y"
+                   move 2 to switch
+               end-if
+           end-if.
